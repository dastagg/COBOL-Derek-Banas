@@ -1,44 +1,1234 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. COBOLTUT.
-        AUTHOR. DAVID
-        DATE-WRITTEN. 04/05/2020
-        ENVIRONMENT DIVISION.
-        
-        DATA DIVISION.
-        
-        FILE SECTION.
-        
-        WORKING-STORAGE SECTION.
-        01 SAMPLEDATA		PIC X(10) VALUE "STUFF".
-        01 JUSTLETTERS      PIC AAA VALUE "ABC".
-        01 JUSTNUMS			PIC 9(4) VALUE 1234.
-        01 SIGNEDINT        PIC S9(4) VALUE -1234.
-        01 PAYCHECK			PIC 9(4)V99 VALUE ZEROS.
-        01 CUSTOMER.
-           05 IDENT 		PIC 9(3).
-           05 CUSTNAME      PIC X(20).
-           05 DATEOFBIRTH.
-              08 MOB		PIC 99.
-              08 DOB		PIC 99.
-              08 YOB		PIC 9(4).
-              
-        01 NUM1				PIC 9(5).
-        01 NUM2				PIC 9(5).
-        01 NUM3				PIC 9(5).
-        01 ANS				PIC S99V99 VALUE 0.
-        01 REM				PIC 9V99.
-        
-       
-        PROCEDURE DIVISION.
-        
-        
-        MOVE "More Stuff" TO SAMPLEDATA
-        MOVE "123" TO SAMPLEDATA
-        DISPLAY SAMPLEDATA
-        DISPLAY PAYCHECK
-        MOVE "123BOB SMITH           12211974" TO CUSTOMER
-        DISPLAY CUSTOMER
-        DISPLAY MOB "/" DOB "/" YOB
-        
-        STOP RUN.
-        
+000100*****************************************************************
+000110* PROGRAM      : COBOLTUT                                       *
+000120* AUTHOR       : DAVID R. HENDERSON                             *
+000130* INSTALLATION : DATA PROCESSING - PAYROLL/CUSTOMER SYSTEMS     *
+000140* DATE-WRITTEN : 04/05/2020                                     *
+000150*                                                                *
+000160* REMARKS      : GENERAL TUTORIAL / DEMONSTRATION PROGRAM FOR   *
+000170*                CUSTOMER MASTER MAINTENANCE AND PAYROLL         *
+000180*                CALCULATIONS.                                  *
+000190*****************************************************************
+000200* MODIFICATION HISTORY                                          *
+000210*-----------------------------------------------------------------
+000220* DATE       INIT  DESCRIPTION                                  *
+000230* 04/05/2020 DRH   ORIGINAL PROGRAM.                            *
+000240* 08/09/2026 DRH   REPLACED THE HARD CODED CUSTOMER RECORD WITH *
+000250*                  REAL CUSTOMER-MASTER FILE I/O.  THE PROGRAM  *
+000260*                  NOW OPENS CUSTOMER-MASTER, READS EACH RECORD *
+000270*                  IN A PERFORM-UNTIL-END LOOP AND DISPLAYS IT, *
+000280*                  INSTEAD OF BUILDING A SINGLE TEST RECORD.    *
+000290* 08/09/2026 DRH   ADDED HOURS-WORKED/HOURLY-RATE TO THE MASTER *
+000300*                  RECORD AND A PAYCALC PARAGRAPH THAT DRIVES   *
+000310*                  PAYCHECK OFF THEM, INCLUDING TIME-AND-A-HALF *
+000320*                  OVERTIME PAST 40 HOURS.                      *
+000330* 08/09/2026 DRH   ADDED VALIDATE-IDENT - THE LOW ORDER DIGIT   *
+000340*                  OF IDENT IS NOW A CHECK DIGIT COMPUTED FROM  *
+000350*                  THE FIRST TWO DIGITS.  RECORDS THAT FAIL     *
+000360*                  ARE ROUTED TO THE REJECT PATH INSTEAD OF     *
+000370*                  BEING PROCESSED.                             *
+000380* 08/09/2026 DRH   ADDED VALIDATE-DOB - MOB/DOB ARE NOW RANGE   *
+000390*                  CHECKED (INCLUDING LEAP YEARS) AND A DERIVED *
+000400*                  AGE-YEARS FIELD IS COMPUTED FROM YOB.        *
+000410* 08/09/2026 DRH   ADDED 2700-PRORATE-CHARGE, WIRING NUM1/NUM3/ *
+000420*                  ANS/REM INTO A REAL DIVIDE THAT PRORATES THE *
+000430*                  BATCH CHARGE ACROSS N PERIODS PER CUSTOMER   *
+000440*                  AND REPORTS THE REMAINDER.                  *
+000450* 08/09/2026 DRH   ADDED THE CUSTOMER-MASTER PRINT REPORT       *
+000460*                  (CUSTRPT) WITH PAGE HEADERS, COLUMN HEADINGS *
+000470*                  AND A PAGE BREAK EVERY 20 LINES, REPLACING   *
+000480*                  THE RAW DISPLAY OF EACH CUSTOMER.            *
+000490* 08/09/2026 DRH   ADDED ADJUSTMENT-FILE, A SIGNED PAYROLL      *
+000500*                  ADJUSTMENT LEDGER KEYED BY IDENT (GARNISH-   *
+000510*                  MENTS, DEDUCTIONS, CORRECTIONS).  2600-APPLY *
+000520*                  -ADJUSTMENTS NETS THE MATCHING ENTRIES       *
+000530*                  AGAINST PAYCHECK BEFORE IT IS REPORTED.      *
+000540* 08/09/2026 DRH   CUSTOMER-MASTER-FILE IS NOW OPENED I-O AND   *
+000550*                  REWRITTEN AFTER AGE IS DERIVED.  AUDIT-FILE  *
+000560*                  RECEIVES A BEFORE/AFTER TRANSACTION RECORD   *
+000570*                  (IDENT, TIMESTAMP, OLD/NEW CUSTNAME AND      *
+000580*                  DATEOFBIRTH) FOR EVERY REWRITE.              *
+000590* 08/09/2026 DRH   ADDED CHECKPOINT-FILE.  A CHECKPOINT RECORD  *
+000600*                  IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL      *
+000610*                  CUSTOMERS PROCESSED, AND ON STARTUP THE LAST *
+000620*                  ONE FOUND POSITIONS CUSTOMER-MASTER-FILE     *
+000630*                  PAST THE POINT WHERE THE PRIOR RUN LEFT OFF. *
+000640* 08/09/2026 DRH   ADDED 2200-EDIT-INPUT, AN EDIT PASS RUN      *
+000650*                  AHEAD OF VALIDATE-IDENT AND VALIDATE-DOB,    *
+000660*                  AND REJECT-FILE, A FORMATTED REJECTED-       *
+000670*                  RECORDS REPORT.  2900-REJECT-CUSTOMER NOW    *
+000680*                  WRITES A DETAIL LINE WITH THE REASON CODE    *
+000690*                  AND TEXT INSTEAD OF JUST DISPLAYING IT.      *
+000700* 08/09/2026 DRH   CORRECTED THE CUSTOMER-MASTER-RECORD LENGTH  *
+000710*                  TO ITS TRUE 44 BYTES, CHANGED AUDIT-FILE TO  *
+000720*                  OPEN EXTEND SO THE TRAIL ACCUMULATES ACROSS  *
+000730*                  RUNS, ADDED REAL NUMERIC CLASS CHECKS ON     *
+000740*                  IDENT/MOB/DOB/YOB IN 2200-EDIT-INPUT, ADDED  *
+000750*                  A YOB RANGE CHECK TO 2400-VALIDATE-DOB,      *
+000760*                  WIDENED THE PRORATION FIELDS AND ADDED SIZE  *
+000770*                  ERROR HANDLING TO 2700-PRORATE-CHARGE,       *
+000780*                  DROPPED THE UNUSED CUSTOMER GROUP, AND       *
+000790*                  RESEQUENCED 2650-WRITE-AUDIT-RECORD AND      *
+000800*                  2870-PRINT-REJECT-HEADINGS INTO NUMERIC      *
+000810*                  ORDER WITH THE REST OF THE PROCEDURE         *
+000820*                  DIVISION.                                    *
+000830* 08/09/2026 DRH   CHANGED CHECKPOINT-FILE TO OPEN EXTEND SO A   *
+000840*                  RESTART POSITION SURVIVES A RUN THAT NEVER    *
+000850*                  REACHES ITS OWN CHECKPOINT, WIDENED THE       *
+000860*                  ALLOC/REM REPORT COLUMNS TO MATCH THE         *
+000870*                  PRORATION FIELDS, ADDED NUMERIC CLASS CHECKS  *
+000880*                  ON HOURS-WORKED/HOURLY-RATE TO 2200-EDIT-     *
+000890*                  INPUT, REJECTED A CURRENT-YEAR DOB THAT HAS   *
+000900*                  NOT HAPPENED YET IN 2400-VALIDATE-DOB, AND    *
+000910*                  ONLY WRITE A 2650 AUDIT ENTRY WHEN CUSTNAME   *
+000920*                  OR DATEOFBIRTH ACTUALLY CHANGED.              *
+000930*****************************************************************
+000940  IDENTIFICATION DIVISION.
+000950  PROGRAM-ID. COBOLTUT.
+000960  AUTHOR. DAVID R. HENDERSON.
+000970  INSTALLATION. DATA PROCESSING - PAYROLL/CUSTOMER SYSTEMS.
+000980  DATE-WRITTEN. 04/05/2020.
+000990  DATE-COMPILED.
+001000  ENVIRONMENT DIVISION.
+
+001010  CONFIGURATION SECTION.
+001020  SOURCE-COMPUTER. IBM-370.
+001030  OBJECT-COMPUTER. IBM-370.
+001040  SPECIAL-NAMES.
+001050      C01 IS TOP-OF-PAGE.
+
+001060  INPUT-OUTPUT SECTION.
+001070  FILE-CONTROL.
+001080*****************************************************************
+001090* CUSTOMER-MASTER IS THE MAIN CUSTOMER FILE, KEYED BY IDENT SO  *
+001100* IT CAN BE READ SEQUENTIALLY OR STARTED AT A GIVEN CUSTOMER.   *
+001110*****************************************************************
+001120      SELECT CUSTOMER-MASTER-FILE
+001130          ASSIGN TO "CUSTMAST"
+001140          ORGANIZATION IS INDEXED
+001150          ACCESS MODE IS DYNAMIC
+001160          RECORD KEY IS CM-IDENT
+001170          FILE STATUS IS WS-CM-FILE-STATUS.
+
+001180*****************************************************************
+001190* REPORT-FILE IS THE FORMATTED, PAGINATED CUSTOMER-MASTER PRINT *
+001200* REPORT.                                                       *
+001210*****************************************************************
+001220      SELECT REPORT-FILE
+001230          ASSIGN TO "CUSTRPT"
+001240          ORGANIZATION IS SEQUENTIAL
+001250          FILE STATUS IS WS-RPT-FILE-STATUS.
+
+001260*****************************************************************
+001270* ADJUSTMENT-FILE IS THE SIGNED PAYROLL ADJUSTMENT LEDGER, KEPT *
+001280* IN ASCENDING IDENT SEQUENCE THE SAME AS CUSTOMER-MASTER SO IT *
+001290* CAN BE MATCH-MERGED AGAINST IT ONE CUSTOMER AT A TIME.        *
+001300*****************************************************************
+001310      SELECT ADJUSTMENT-FILE
+001320          ASSIGN TO "ADJFILE"
+001330          ORGANIZATION IS SEQUENTIAL
+001340          FILE STATUS IS WS-ADJ-FILE-STATUS.
+
+001350*****************************************************************
+001360* AUDIT-FILE RECEIVES A BEFORE/AFTER TRANSACTION RECORD EVERY   *
+001370* TIME A CUSTOMER-MASTER RECORD IS REWRITTEN.                   *
+001380*****************************************************************
+001390      SELECT AUDIT-FILE
+001400          ASSIGN TO "AUDITLOG"
+001410          ORGANIZATION IS SEQUENTIAL
+001420          FILE STATUS IS WS-AUD-FILE-STATUS.
+
+001430*****************************************************************
+001440* CHECKPOINT-FILE IS A LOG OF CHECKPOINT RECORDS, ONE EVERY      *
+001450* WS-CHECKPOINT-INTERVAL CUSTOMERS PROCESSED.  ON THE NEXT RUN   *
+001460* THE LAST RECORD WRITTEN TELLS 1100-READ-RESTART-CHECKPOINT     *
+001470* WHERE TO START CUSTOMER-MASTER-FILE SO ALREADY PROCESSED       *
+001480* CUSTOMERS ARE NOT REPROCESSED.                                 *
+001490*****************************************************************
+001500      SELECT CHECKPOINT-FILE
+001510          ASSIGN TO "CHKPTFIL"
+001520          ORGANIZATION IS SEQUENTIAL
+001530          FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+001540*****************************************************************
+001550* REJECT-FILE IS THE FORMATTED REJECTED-RECORDS REPORT WRITTEN  *
+001560* BY 2900-REJECT-CUSTOMER FOR EVERY RECORD THAT FAILS           *
+001570* 2200-EDIT-INPUT, 2300-VALIDATE-IDENT, OR 2400-VALIDATE-DOB.   *
+001580*****************************************************************
+001590      SELECT REJECT-FILE
+001600          ASSIGN TO "REJCTRPT"
+001610          ORGANIZATION IS SEQUENTIAL
+001620          FILE STATUS IS WS-REJ-FILE-STATUS.
+
+001630  DATA DIVISION.
+
+001640  FILE SECTION.
+001650*****************************************************************
+001660* FD  - CUSTOMER-MASTER-FILE                                    *
+001670*****************************************************************
+001680  FD  CUSTOMER-MASTER-FILE
+001690      LABEL RECORDS ARE STANDARD
+001700      RECORD CONTAINS 44 CHARACTERS.
+001710  01  CUSTOMER-MASTER-RECORD.
+001720      05  CM-IDENT                PIC 9(03).
+001730      05  CM-IDENT-DIGITS REDEFINES CM-IDENT.
+001740          10  CM-IDENT-D1         PIC 9.
+001750          10  CM-IDENT-D2         PIC 9.
+001760          10  CM-IDENT-D3         PIC 9.
+001770      05  CM-CUSTNAME             PIC X(20).
+001780      05  CM-DATEOFBIRTH.
+001790          10  CM-MOB              PIC 9(02).
+001800          10  CM-DOB              PIC 9(02).
+001810          10  CM-YOB              PIC 9(04).
+001820      05  CM-HOURS-WORKED         PIC 9(03)V99.
+001830      05  CM-HOURLY-RATE          PIC 9(03)V99.
+001840      05  CM-AGE-YEARS            PIC 9(03).
+
+001850*****************************************************************
+001860* FD  - REPORT-FILE                                             *
+001870*****************************************************************
+001880  FD  REPORT-FILE
+001890      LABEL RECORDS ARE STANDARD
+001900      RECORD CONTAINS 132 CHARACTERS.
+001910  01  REPORT-RECORD               PIC X(132).
+
+001920*****************************************************************
+001930* FD  - ADJUSTMENT-FILE                                         *
+001940*****************************************************************
+001950  FD  ADJUSTMENT-FILE
+001960      LABEL RECORDS ARE STANDARD
+001970      RECORD CONTAINS 30 CHARACTERS.
+001980  01  ADJUSTMENT-RECORD.
+001990      05  AD-IDENT                PIC 9(03).
+002000      05  AD-TYPE                 PIC X(01).
+002010          88  AD-TYPE-GARNISHMENT       VALUE "G".
+002020          88  AD-TYPE-DEDUCTION         VALUE "D".
+002030          88  AD-TYPE-CORRECTION        VALUE "C".
+002040      05  AD-AMOUNT               PIC S9(4)V99.
+002050      05  AD-DESCRIPTION          PIC X(20).
+
+002060*****************************************************************
+002070* FD  - AUDIT-FILE                                               *
+002080*****************************************************************
+002090  FD  AUDIT-FILE
+002100      LABEL RECORDS ARE STANDARD
+002110      RECORD CONTAINS 75 CHARACTERS.
+002120  01  AUDIT-RECORD.
+002130      05  AU-IDENT                PIC 9(03).
+002140      05  AU-DATE                 PIC 9(08).
+002150      05  AU-TIME                 PIC 9(08).
+002160      05  AU-OLD-CUSTNAME         PIC X(20).
+002170      05  AU-NEW-CUSTNAME         PIC X(20).
+002180      05  AU-OLD-DATEOFBIRTH.
+002190          10  AU-OLD-MOB          PIC 9(02).
+002200          10  AU-OLD-DOB          PIC 9(02).
+002210          10  AU-OLD-YOB          PIC 9(04).
+002220      05  AU-NEW-DATEOFBIRTH.
+002230          10  AU-NEW-MOB          PIC 9(02).
+002240          10  AU-NEW-DOB          PIC 9(02).
+002250          10  AU-NEW-YOB          PIC 9(04).
+
+002260*****************************************************************
+002270* FD  - CHECKPOINT-FILE                                         *
+002280*****************************************************************
+002290  FD  CHECKPOINT-FILE
+002300      LABEL RECORDS ARE STANDARD
+002310      RECORD CONTAINS 26 CHARACTERS.
+002320  01  CHECKPOINT-RECORD.
+002330      05  CKPT-LAST-IDENT         PIC 9(03).
+002340      05  CKPT-RECORD-COUNT       PIC 9(07).
+002350      05  CKPT-DATE               PIC 9(08).
+002360      05  CKPT-TIME               PIC 9(08).
+
+002370*****************************************************************
+002380* REJECT-FILE IS THE FORMATTED REJECTED-RECORDS REPORT WRITTEN  *
+002390* BY 2900-REJECT-CUSTOMER FOR EVERY RECORD THAT FAILS           *
+002400* 2200-EDIT-INPUT, 2300-VALIDATE-IDENT, OR 2400-VALIDATE-DOB.   *
+002410*****************************************************************
+002420  FD  REJECT-FILE
+002430      LABEL RECORDS ARE STANDARD
+002440      RECORD CONTAINS 132 CHARACTERS.
+002450  01  REJECT-RECORD                  PIC X(132).
+
+002460  WORKING-STORAGE SECTION.
+002470*****************************************************************
+002480* FILE STATUS AND END-OF-FILE SWITCHES                          *
+002490*****************************************************************
+002500  77  WS-CM-FILE-STATUS       PIC X(02) VALUE SPACES.
+002510      88  WS-CM-FILE-OK             VALUE "00".
+002520      88  WS-CM-FILE-EOF             VALUE "10".
+
+002530  77  WS-END-OF-FILE-SW       PIC X(01) VALUE "N".
+002540      88  WS-END-OF-FILE             VALUE "Y".
+002550      88  WS-NOT-END-OF-FILE         VALUE "N".
+
+002560  77  WS-RPT-FILE-STATUS      PIC X(02) VALUE SPACES.
+002570      88  WS-RPT-FILE-OK             VALUE "00".
+
+002580  77  WS-ADJ-FILE-STATUS      PIC X(02) VALUE SPACES.
+002590      88  WS-ADJ-FILE-OK             VALUE "00".
+
+002600  77  WS-ADJ-EOF-SW           PIC X(01) VALUE "N".
+002610      88  WS-ADJ-EOF                 VALUE "Y".
+
+002620  77  WS-AUD-FILE-STATUS      PIC X(02) VALUE SPACES.
+002630      88  WS-AUD-FILE-OK             VALUE "00".
+
+002640  77  WS-CKPT-FILE-STATUS     PIC X(02) VALUE SPACES.
+002650      88  WS-CKPT-FILE-OK            VALUE "00".
+
+002660  77  WS-CKPT-EOF-SW          PIC X(01) VALUE "N".
+002670      88  WS-CKPT-EOF                VALUE "Y".
+
+002680  77  WS-REJ-FILE-STATUS      PIC X(02) VALUE SPACES.
+002690      88  WS-REJ-FILE-OK             VALUE "00".
+
+002700*****************************************************************
+002710* RESTART/CHECKPOINT WORKING FIELDS.  A CHECKPOINT RECORD IS     *
+002720* WRITTEN EVERY WS-CHECKPOINT-INTERVAL CUSTOMERS PROCESSED.  ON  *
+002730* THE NEXT RUN THE LAST ONE READ BACK BECOMES WS-RESTART-IDENT,  *
+002740* THE KEY CUSTOMER-MASTER-FILE IS STARTED PAST.                  *
+002750*****************************************************************
+002760  77  WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 00010.
+002770  77  WS-RECORD-COUNT         PIC 9(07) VALUE ZEROS.
+002780  77  WS-CKPT-QUOTIENT        PIC 9(07) VALUE ZEROS.
+002790  77  WS-CKPT-REMAINDER       PIC 9(05) VALUE ZEROS.
+002800  77  WS-RESTART-IDENT        PIC 9(03) VALUE ZEROS.
+
+002810  77  WS-RESTART-SW           PIC X(01) VALUE "N".
+002820      88  WS-RESTART-REQUESTED       VALUE "Y".
+
+002830*****************************************************************
+002840* IDENT CHECK DIGIT VALIDATION WORKING FIELDS                    *
+002850*****************************************************************
+002860  77  WS-IDENT-CHECK-SUM      PIC 9(03) VALUE ZEROS.
+002870  77  WS-IDENT-QUOTIENT       PIC 9(03) VALUE ZEROS.
+002880  77  WS-IDENT-CHECK-DIGIT    PIC 9(01) VALUE ZEROS.
+
+002890  77  WS-IDENT-VALID-SW       PIC X(01) VALUE "Y".
+002900      88  WS-IDENT-VALID             VALUE "Y".
+002910      88  WS-IDENT-INVALID           VALUE "N".
+
+002920*****************************************************************
+002930* INPUT EDIT WORKING FIELDS.  2200-EDIT-INPUT SETS WS-EDIT-VALID *
+002940* SW AND WS-REJECT-REASON-CODE/-TEXT FOR ANY RECORD REJECTED BY  *
+002950* THE EDIT PASS, THE CHECK-DIGIT PASS, OR THE DOB VALIDATION.    *
+002960*****************************************************************
+002970  77  WS-EDIT-VALID-SW        PIC X(01) VALUE "Y".
+002980      88  WS-EDIT-VALID              VALUE "Y".
+002990      88  WS-EDIT-INVALID            VALUE "N".
+
+003000  77  WS-REJECT-REASON-CODE   PIC X(01) VALUE SPACE.
+003010  77  WS-REJECT-REASON-TEXT   PIC X(30) VALUE SPACES.
+
+003020*****************************************************************
+003030* DATE OF BIRTH VALIDATION AND AGE COMPUTATION WORKING FIELDS   *
+003040*****************************************************************
+003050  01  WS-DIM-TABLE-VALUES.
+003060      05  FILLER              PIC 9(02) VALUE 31.
+003070      05  FILLER              PIC 9(02) VALUE 28.
+003080      05  FILLER              PIC 9(02) VALUE 31.
+003090      05  FILLER              PIC 9(02) VALUE 30.
+003100      05  FILLER              PIC 9(02) VALUE 31.
+003110      05  FILLER              PIC 9(02) VALUE 30.
+003120      05  FILLER              PIC 9(02) VALUE 31.
+003130      05  FILLER              PIC 9(02) VALUE 31.
+003140      05  FILLER              PIC 9(02) VALUE 30.
+003150      05  FILLER              PIC 9(02) VALUE 31.
+003160      05  FILLER              PIC 9(02) VALUE 30.
+003170      05  FILLER              PIC 9(02) VALUE 31.
+
+003180  01  WS-DIM-TABLE REDEFINES WS-DIM-TABLE-VALUES.
+003190      05  WS-DAYS-IN-MONTH    PIC 9(02) OCCURS 12 TIMES.
+
+003200  77  WS-MAX-DOB              PIC 9(02) VALUE ZEROS.
+003210  77  WS-LEAP-YEAR-R4         PIC 9(04) VALUE ZEROS.
+003220  77  WS-LEAP-YEAR-R100       PIC 9(04) VALUE ZEROS.
+003230  77  WS-LEAP-YEAR-R400       PIC 9(04) VALUE ZEROS.
+003240  77  WS-LEAP-YEAR-Q          PIC 9(04) VALUE ZEROS.
+
+003250  77  WS-DOB-VALID-SW         PIC X(01) VALUE "Y".
+003260      88  WS-DOB-VALID               VALUE "Y".
+003270      88  WS-DOB-INVALID             VALUE "N".
+
+003280  01  WS-CURRENT-DATE         PIC 9(08) VALUE ZEROS.
+003290  01  WS-CURRENT-DATE-R REDEFINES WS-CURRENT-DATE.
+003300      05  WS-CURR-CCYY        PIC 9(04).
+003310      05  WS-CURR-MM          PIC 9(02).
+003320      05  WS-CURR-DD          PIC 9(02).
+
+003330*****************************************************************
+003340* PRORATION ENGINE WORKING FIELDS.  NUM1 AND NUM3 ARE REUSED    *
+003350* HERE AS SCRATCH FIELDS FOR THE DIVIDE, THE SAME WAY NUM1/NUM2 *
+003360* ARE REUSED BY PAYCALC EARLIER IN EACH CUSTOMER'S PROCESSING.  *
+003370*****************************************************************
+003380  77  WS-BATCH-CHARGE-AMT     PIC 9(05) VALUE 00100.
+003390  77  WS-PRORATION-PERIODS    PIC 9(05) VALUE 00004.
+
+003400*****************************************************************
+003410* PAYROLL ADJUSTMENT LEDGER WORKING FIELDS.  WS-ADJUSTMENT-TOTAL *
+003420* AND WS-NET-PAY FOLLOW THE SAME SIGNED PICTURE FAMILY AS        *
+003430* SIGNEDINT SO A NET DEDUCTION TOTAL CAN DRIVE PAYCHECK BELOW    *
+003440* WHAT WAS EARNED WITHOUT WRAPPING NEGATIVE.                     *
+003450*****************************************************************
+003460  77  WS-ADJUSTMENT-TOTAL     PIC S9(05)V99 VALUE ZEROS.
+003470  77  WS-NET-PAY              PIC S9(05)V99 VALUE ZEROS.
+
+003480*****************************************************************
+003490* CUSTOMER-MASTER PRINT REPORT LAYOUTS AND PAGE CONTROL FIELDS  *
+003500*****************************************************************
+003510  77  WS-PAGE-COUNT           PIC 9(03) VALUE ZEROS.
+003520  77  WS-LINE-COUNT           PIC 9(03) VALUE ZEROS.
+003530  77  WS-MAX-LINES-PER-PAGE   PIC 9(03) VALUE 020.
+
+003540  01  WS-RUN-DATE-EDIT        PIC X(10) VALUE SPACES.
+
+003550  01  RPT-HEADING-1.
+003560      05  FILLER              PIC X(01) VALUE SPACE.
+003570      05  FILLER              PIC X(30) VALUE
+003580          "CUSTOMER MASTER LIST".
+003590      05  FILLER              PIC X(20) VALUE SPACES.
+003600      05  FILLER              PIC X(10) VALUE "RUN DATE: ".
+003610      05  RPT-H1-DATE         PIC X(10).
+003620      05  FILLER              PIC X(10) VALUE SPACES.
+003630      05  FILLER              PIC X(06) VALUE "PAGE: ".
+003640      05  RPT-H1-PAGE         PIC ZZZ9.
+003650      05  FILLER              PIC X(41) VALUE SPACES.
+
+003660  01  RPT-HEADING-2.
+003670      05  FILLER              PIC X(02) VALUE SPACES.
+003680      05  FILLER              PIC X(05) VALUE "IDENT".
+003690      05  FILLER              PIC X(05) VALUE SPACES.
+003700      05  FILLER              PIC X(20) VALUE "CUSTOMER NAME".
+003710      05  FILLER              PIC X(02) VALUE SPACES.
+003720      05  FILLER              PIC X(12) VALUE "DATEOFBIRTH".
+003730      05  FILLER              PIC X(03) VALUE SPACES.
+003740      05  FILLER              PIC X(03) VALUE "AGE".
+003750      05  FILLER              PIC X(05) VALUE SPACES.
+003760      05  FILLER              PIC X(08) VALUE "PAYCHECK".
+003770      05  FILLER              PIC X(04) VALUE SPACES.
+003780      05  FILLER              PIC X(05) VALUE "ALLOC".
+003790      05  FILLER              PIC X(03) VALUE SPACES.
+003800      05  FILLER              PIC X(03) VALUE "REM".
+003810      05  FILLER              PIC X(52) VALUE SPACES.
+
+003820  01  RPT-BLANK-LINE          PIC X(132) VALUE SPACES.
+
+003830  01  RPT-DETAIL-LINE.
+003840      05  FILLER              PIC X(01) VALUE SPACE.
+003850      05  RPT-D-IDENT         PIC ZZ9.
+003860      05  FILLER              PIC X(03) VALUE SPACES.
+003870      05  RPT-D-NAME          PIC X(20).
+003880      05  FILLER              PIC X(02) VALUE SPACES.
+003890      05  RPT-D-MOB           PIC Z9.
+003900      05  FILLER              PIC X(01) VALUE "/".
+003910      05  RPT-D-DOB           PIC Z9.
+003920      05  FILLER              PIC X(01) VALUE "/".
+003930      05  RPT-D-YOB           PIC 9(04).
+003940      05  FILLER              PIC X(03) VALUE SPACES.
+003950      05  RPT-D-AGE           PIC ZZ9.
+003960      05  FILLER              PIC X(03) VALUE SPACES.
+003970      05  RPT-D-PAYCHECK      PIC Z,ZZZ.99.
+003980      05  FILLER              PIC X(03) VALUE SPACES.
+003990      05  RPT-D-ALLOC         PIC ZZZZZ.99.
+004000      05  FILLER              PIC X(03) VALUE SPACES.
+004010      05  RPT-D-REM           PIC ZZZZZ.99.
+004020      05  FILLER              PIC X(54) VALUE SPACES.
+
+004030*****************************************************************
+004040* REJECTED-RECORDS REPORT LAYOUTS AND PAGE CONTROL FIELDS.  KEPT *
+004050* SEPARATE FROM THE CUSTOMER-MASTER REPORT'S WS-PAGE-COUNT/      *
+004060* WS-LINE-COUNT SO THE TWO REPORTS PAGINATE INDEPENDENTLY.       *
+004070*****************************************************************
+004080  77  WS-REJ-PAGE-COUNT       PIC 9(03) VALUE ZEROS.
+004090  77  WS-REJ-LINE-COUNT       PIC 9(03) VALUE ZEROS.
+
+004100  01  RPT-REJ-HEADING-1.
+004110      05  FILLER              PIC X(01) VALUE SPACE.
+004120      05  FILLER              PIC X(30) VALUE
+004130          "REJECTED CUSTOMER RECORDS".
+004140      05  FILLER              PIC X(20) VALUE SPACES.
+004150      05  FILLER              PIC X(10) VALUE "RUN DATE: ".
+004160      05  RPT-RH1-DATE        PIC X(10).
+004170      05  FILLER              PIC X(10) VALUE SPACES.
+004180      05  FILLER              PIC X(06) VALUE "PAGE: ".
+004190      05  RPT-RH1-PAGE        PIC ZZZ9.
+004200      05  FILLER              PIC X(41) VALUE SPACES.
+
+004210  01  RPT-REJ-HEADING-2.
+004220      05  FILLER              PIC X(02) VALUE SPACES.
+004230      05  FILLER              PIC X(05) VALUE "IDENT".
+004240      05  FILLER              PIC X(05) VALUE SPACES.
+004250      05  FILLER              PIC X(04) VALUE "CODE".
+004260      05  FILLER              PIC X(03) VALUE SPACES.
+004270      05  FILLER              PIC X(30) VALUE "REASON".
+004280      05  FILLER              PIC X(83) VALUE SPACES.
+
+004290  01  RPT-REJ-BLANK-LINE      PIC X(132) VALUE SPACES.
+
+004300  01  RPT-REJ-DETAIL-LINE.
+004310      05  FILLER              PIC X(01) VALUE SPACE.
+004320      05  REJ-D-IDENT         PIC ZZ9.
+004330      05  FILLER              PIC X(07) VALUE SPACES.
+004340      05  REJ-D-REASON-CODE   PIC X(01).
+004350      05  FILLER              PIC X(06) VALUE SPACES.
+004360      05  REJ-D-REASON-TEXT   PIC X(30).
+004370      05  FILLER              PIC X(84) VALUE SPACES.
+
+004380*****************************************************************
+004390* ORIGINAL TUTORIAL DEMONSTRATION FIELDS                        *
+004400*****************************************************************
+004410  01  SAMPLEDATA              PIC X(10) VALUE "STUFF".
+004420  01  JUSTLETTERS             PIC AAA VALUE "ABC".
+004430  01  JUSTNUMS                PIC 9(4) VALUE 1234.
+004440  01  SIGNEDINT               PIC S9(4) VALUE -1234.
+004450  01  PAYCHECK                PIC 9(4)V99 VALUE ZEROS.
+
+004460*****************************************************************
+004470* NUM1/NUM2 ARE REUSED AS THE PAYCALC WORKING FIELDS - HOURS    *
+004480* WORKED AND HOURLY RATE - FOR EACH CUSTOMER IN TURN.           *
+004490*****************************************************************
+004500  01  NUM1                    PIC 9(5)V99.
+004510  01  NUM2                    PIC 9(3)V99.
+004520  01  NUM3                    PIC 9(5).
+004530  01  ANS                     PIC S9(5)V99 VALUE 0.
+004540  01  REM                     PIC 9(5)V99.
+
+004550*****************************************************************
+004560* PAYCALC WORKING FIELDS                                        *
+004570*****************************************************************
+004580  77  WS-OT-THRESHOLD-HRS     PIC 9(3)V99 VALUE 040.00.
+004590  77  WS-OT-RATE-FACTOR       PIC 9V99 VALUE 1.50.
+004600  77  WS-REGULAR-HOURS        PIC 9(3)V99 VALUE ZEROS.
+004610  77  WS-OVERTIME-HOURS       PIC 9(3)V99 VALUE ZEROS.
+004620  77  WS-REGULAR-PAY          PIC 9(5)V99 VALUE ZEROS.
+004630  77  WS-OVERTIME-PAY         PIC 9(5)V99 VALUE ZEROS.
+
+004640  PROCEDURE DIVISION.
+004650*****************************************************************
+004660*                        0000-MAINLINE                          *
+004670*****************************************************************
+004680  0000-MAINLINE.
+
+004690      PERFORM 1000-INITIALIZE
+004700          THRU 1000-INITIALIZE-EXIT.
+
+004710      PERFORM 2000-PROCESS-CUSTOMERS
+004720          THRU 2000-PROCESS-CUSTOMERS-EXIT
+004730          UNTIL WS-END-OF-FILE.
+
+004740      PERFORM 3000-FINALIZE
+004750          THRU 3000-FINALIZE-EXIT.
+
+004760      STOP RUN.
+
+004770*****************************************************************
+004780*                       1000-INITIALIZE                         *
+004790*  OPENS THE FILES AND RUNS THE ORIGINAL TUTORIAL DEMONSTRATION *
+004800*  STATEMENTS.                                                  *
+004810*****************************************************************
+004820  1000-INITIALIZE.
+
+004830      MOVE "More Stuff" TO SAMPLEDATA
+004840      MOVE "123" TO SAMPLEDATA
+004850      DISPLAY SAMPLEDATA
+004860      DISPLAY PAYCHECK
+
+004870      ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+
+004880      STRING WS-CURR-MM   DELIMITED BY SIZE
+004890             "/"          DELIMITED BY SIZE
+004900             WS-CURR-DD   DELIMITED BY SIZE
+004910             "/"          DELIMITED BY SIZE
+004920             WS-CURR-CCYY DELIMITED BY SIZE
+004930          INTO WS-RUN-DATE-EDIT
+
+004940      OPEN I-O CUSTOMER-MASTER-FILE
+
+004950      IF NOT WS-CM-FILE-OK
+004960          DISPLAY "COBOLTUT: UNABLE TO OPEN CUSTOMER-MASTER, "
+004970                  "STATUS = " WS-CM-FILE-STATUS
+004980          SET WS-END-OF-FILE TO TRUE
+004990      END-IF.
+
+005000      PERFORM 1100-READ-RESTART-CHECKPOINT
+005010          THRU 1100-READ-RESTART-CHECKPOINT-EXIT.
+
+005020      IF WS-RESTART-REQUESTED AND WS-NOT-END-OF-FILE
+005030          MOVE WS-RESTART-IDENT TO CM-IDENT
+005040          START CUSTOMER-MASTER-FILE KEY > CM-IDENT
+005050              INVALID KEY
+005060                  DISPLAY "COBOLTUT: RESTART POSITION NOT FOUND, "
+005070                          "IDENT " CM-IDENT
+005080                  SET WS-END-OF-FILE TO TRUE
+005090          END-START
+005100      END-IF.
+
+005110      OPEN EXTEND CHECKPOINT-FILE
+
+005120      IF NOT WS-CKPT-FILE-OK
+005130          DISPLAY "COBOLTUT: UNABLE TO OPEN CHKPTFIL, "
+005140                  "STATUS = " WS-CKPT-FILE-STATUS
+005150          SET WS-END-OF-FILE TO TRUE
+005160      END-IF.
+
+005170      OPEN OUTPUT REPORT-FILE
+
+005180      IF NOT WS-RPT-FILE-OK
+005190          DISPLAY "COBOLTUT: UNABLE TO OPEN CUSTRPT, "
+005200                  "STATUS = " WS-RPT-FILE-STATUS
+005210          SET WS-END-OF-FILE TO TRUE
+005220      END-IF.
+
+005230      OPEN INPUT ADJUSTMENT-FILE
+
+005240      IF NOT WS-ADJ-FILE-OK
+005250          SET WS-ADJ-EOF TO TRUE
+005260      ELSE
+005270          PERFORM 2610-READ-NEXT-ADJUSTMENT
+005280              THRU 2610-READ-NEXT-ADJUSTMENT-EXIT
+005290      END-IF.
+
+005300      OPEN EXTEND AUDIT-FILE
+
+005310      IF NOT WS-AUD-FILE-OK
+005320          DISPLAY "COBOLTUT: UNABLE TO OPEN AUDITLOG, "
+005330                  "STATUS = " WS-AUD-FILE-STATUS
+005340          SET WS-END-OF-FILE TO TRUE
+005350      END-IF.
+
+005360      OPEN OUTPUT REJECT-FILE
+
+005370      IF NOT WS-REJ-FILE-OK
+005380          DISPLAY "COBOLTUT: UNABLE TO OPEN REJCTRPT, "
+005390                  "STATUS = " WS-REJ-FILE-STATUS
+005400          SET WS-END-OF-FILE TO TRUE
+005410      END-IF.
+
+005420      PERFORM 2810-PRINT-HEADINGS
+005430          THRU 2810-PRINT-HEADINGS-EXIT.
+
+005440      PERFORM 2870-PRINT-REJECT-HEADINGS
+005450          THRU 2870-PRINT-REJECT-HEADINGS-EXIT.
+
+005460  1000-INITIALIZE-EXIT.
+005470      EXIT.
+
+005480*****************************************************************
+005490*            1100-READ-RESTART-CHECKPOINT                       *
+005500*  READS CHECKPOINT-FILE, IF ONE EXISTS FROM A PRIOR RUN, ALL   *
+005510*  THE WAY THROUGH.  THE LAST RECORD READ LEAVES ITS IDENT IN   *
+005520*  WS-RESTART-IDENT AS THE POINT TO START PAST.                 *
+005530*****************************************************************
+005540  1100-READ-RESTART-CHECKPOINT.
+
+005550      OPEN INPUT CHECKPOINT-FILE
+
+005560      IF WS-CKPT-FILE-OK
+005570          PERFORM 1110-READ-CHECKPOINT-RECORD
+005580              THRU 1110-READ-CHECKPOINT-RECORD-EXIT
+005590              UNTIL WS-CKPT-EOF
+005600          CLOSE CHECKPOINT-FILE
+005610      END-IF.
+
+005620  1100-READ-RESTART-CHECKPOINT-EXIT.
+005630      EXIT.
+
+005640*****************************************************************
+005650*             1110-READ-CHECKPOINT-RECORD                       *
+005660*****************************************************************
+005670  1110-READ-CHECKPOINT-RECORD.
+
+005680      READ CHECKPOINT-FILE
+005690          AT END
+005700              SET WS-CKPT-EOF TO TRUE
+005710          NOT AT END
+005720              MOVE CKPT-LAST-IDENT TO WS-RESTART-IDENT
+005730              SET WS-RESTART-REQUESTED TO TRUE
+005740      END-READ.
+
+005750  1110-READ-CHECKPOINT-RECORD-EXIT.
+005760      EXIT.
+
+005770*****************************************************************
+005780*                   2000-PROCESS-CUSTOMERS                      *
+005790*  MAIN READ LOOP - READS EACH CUSTOMER-MASTER RECORD UNTIL END *
+005800*  OF FILE, EDITS AND VALIDATES IT, THEN RUNS THE PAY           *
+005810*  CALCULATION.  RECORDS THAT FAIL EDIT OR VALIDATION ARE       *
+005820*  REJECTED TO THE REJECTED-RECORDS REPORT.                     *
+005830*****************************************************************
+005840  2000-PROCESS-CUSTOMERS.
+
+005850      PERFORM 2100-READ-CUSTOMER
+005860          THRU 2100-READ-CUSTOMER-EXIT.
+
+005870      IF WS-END-OF-FILE
+005880          GO TO 2000-PROCESS-CUSTOMERS-EXIT
+005890      END-IF.
+
+005900      PERFORM 2200-EDIT-INPUT
+005910          THRU 2200-EDIT-INPUT-EXIT.
+
+005920      IF WS-EDIT-INVALID
+005930          MOVE "E" TO WS-REJECT-REASON-CODE
+005940          PERFORM 2900-REJECT-CUSTOMER
+005950              THRU 2900-REJECT-CUSTOMER-EXIT
+005960          GO TO 2000-PROCESS-CUSTOMERS-EXIT
+005970      END-IF.
+
+005980      PERFORM 2300-VALIDATE-IDENT
+005990          THRU 2300-VALIDATE-IDENT-EXIT.
+
+006000      IF WS-IDENT-INVALID
+006010          MOVE "I" TO WS-REJECT-REASON-CODE
+006020          PERFORM 2900-REJECT-CUSTOMER
+006030              THRU 2900-REJECT-CUSTOMER-EXIT
+006040          GO TO 2000-PROCESS-CUSTOMERS-EXIT
+006050      END-IF.
+
+006060      PERFORM 2400-VALIDATE-DOB
+006070          THRU 2400-VALIDATE-DOB-EXIT.
+
+006080      IF WS-DOB-INVALID
+006090          MOVE "D" TO WS-REJECT-REASON-CODE
+006100          PERFORM 2900-REJECT-CUSTOMER
+006110              THRU 2900-REJECT-CUSTOMER-EXIT
+006120          GO TO 2000-PROCESS-CUSTOMERS-EXIT
+006130      END-IF.
+
+006140      PERFORM 2460-UPDATE-CUSTOMER-MASTER
+006150          THRU 2460-UPDATE-CUSTOMER-MASTER-EXIT.
+
+006160      PERFORM 2500-PAYCALC
+006170          THRU 2500-PAYCALC-EXIT
+
+006180      PERFORM 2600-APPLY-ADJUSTMENTS
+006190          THRU 2600-APPLY-ADJUSTMENTS-EXIT
+
+006200      PERFORM 2700-PRORATE-CHARGE
+006210          THRU 2700-PRORATE-CHARGE-EXIT
+
+006220      PERFORM 2800-PRINT-CUSTOMER-LINE
+006230          THRU 2800-PRINT-CUSTOMER-LINE-EXIT
+
+006240      ADD 1 TO WS-RECORD-COUNT
+
+006250      DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+006260          GIVING WS-CKPT-QUOTIENT
+006270          REMAINDER WS-CKPT-REMAINDER
+
+006280      IF WS-CKPT-REMAINDER = 0
+006290          PERFORM 2850-WRITE-CHECKPOINT
+006300              THRU 2850-WRITE-CHECKPOINT-EXIT
+006310      END-IF.
+
+006320  2000-PROCESS-CUSTOMERS-EXIT.
+006330      EXIT.
+
+006340*****************************************************************
+006350*                   2100-READ-CUSTOMER                          *
+006360*  CAPTURES THE BEFORE IMAGE OF CUSTNAME/DATEOFBIRTH FOR THE     *
+006370*  AUDIT TRAIL AS SOON AS THE RECORD COMES IN.                   *
+006380*****************************************************************
+006390  2100-READ-CUSTOMER.
+
+006400      READ CUSTOMER-MASTER-FILE NEXT RECORD
+006410          AT END
+006420              SET WS-END-OF-FILE TO TRUE
+006430      END-READ.
+
+006440      IF WS-NOT-END-OF-FILE
+006450          MOVE CM-CUSTNAME     TO AU-OLD-CUSTNAME
+006460          MOVE CM-DATEOFBIRTH  TO AU-OLD-DATEOFBIRTH
+006470      END-IF.
+
+006480  2100-READ-CUSTOMER-EXIT.
+006490      EXIT.
+
+006500*****************************************************************
+006510*                   2200-EDIT-INPUT                              *
+006520*  BASIC FIELD-PRESENCE AND CLASS EDITS ON THE INCOMING MASTER   *
+006530*  FIELDS, RUN BEFORE THE CHECK-DIGIT AND DOB VALIDATION PASSES. *
+006540*  CM-IDENT/CM-MOB/CM-DOB/CM-YOB/CM-HOURS-WORKED/CM-HOURLY-RATE  *
+006550*  ARE CLASS TESTED HERE SINCE A CORRUPT INPUT RECORD CAN LEAVE  *
+006560*  NON-NUMERIC DATA IN A DISPLAY NUMERIC FIELD, WHICH WOULD      *
+006570*  OTHERWISE NOT BE CAUGHT UNTIL IT BLEW UP A COMPUTE OR DIVIDE  *
+006580*  FURTHER DOWN THE LINE.                                       *
+006590*****************************************************************
+006600  2200-EDIT-INPUT.
+
+006610      SET WS-EDIT-VALID TO TRUE
+
+006620      IF CM-IDENT IS NOT NUMERIC
+006630          SET WS-EDIT-INVALID TO TRUE
+006640          GO TO 2200-EDIT-INPUT-EXIT
+006650      END-IF
+
+006660      IF CM-MOB IS NOT NUMERIC
+006670          SET WS-EDIT-INVALID TO TRUE
+006680          GO TO 2200-EDIT-INPUT-EXIT
+006690      END-IF
+
+006700      IF CM-DOB IS NOT NUMERIC
+006710          SET WS-EDIT-INVALID TO TRUE
+006720          GO TO 2200-EDIT-INPUT-EXIT
+006730      END-IF
+
+006740      IF CM-YOB IS NOT NUMERIC
+006750          SET WS-EDIT-INVALID TO TRUE
+006760          GO TO 2200-EDIT-INPUT-EXIT
+006770      END-IF
+
+006780      IF CM-HOURS-WORKED IS NOT NUMERIC
+006790          SET WS-EDIT-INVALID TO TRUE
+006800          GO TO 2200-EDIT-INPUT-EXIT
+006810      END-IF
+
+006820      IF CM-HOURLY-RATE IS NOT NUMERIC
+006830          SET WS-EDIT-INVALID TO TRUE
+006840          GO TO 2200-EDIT-INPUT-EXIT
+006850      END-IF
+
+006860      IF CM-IDENT = ZERO
+006870          SET WS-EDIT-INVALID TO TRUE
+006880          GO TO 2200-EDIT-INPUT-EXIT
+006890      END-IF
+
+006900      IF CM-CUSTNAME = SPACES
+006910          SET WS-EDIT-INVALID TO TRUE
+006920          GO TO 2200-EDIT-INPUT-EXIT
+006930      END-IF.
+
+006940  2200-EDIT-INPUT-EXIT.
+006950      EXIT.
+
+006960*****************************************************************
+006970*                  2300-VALIDATE-IDENT                          *
+006980*  TREATS THE LOW ORDER DIGIT OF IDENT AS A CHECK DIGIT.  THE   *
+006990*  CHECK DIGIT IS THE REMAINDER OF (D1 * 2) + (D2 * 3) DIVIDED  *
+007000*  BY 10.  A MISTYPED IDENT WILL ALMOST ALWAYS FAIL THIS TEST.  *
+007010*****************************************************************
+007020  2300-VALIDATE-IDENT.
+
+007030      SET WS-IDENT-VALID TO TRUE
+
+007040      COMPUTE WS-IDENT-CHECK-SUM =
+007050          (CM-IDENT-D1 * 2) + (CM-IDENT-D2 * 3)
+
+007060      DIVIDE WS-IDENT-CHECK-SUM BY 10
+007070          GIVING WS-IDENT-QUOTIENT
+007080          REMAINDER WS-IDENT-CHECK-DIGIT
+
+007090      IF WS-IDENT-CHECK-DIGIT NOT = CM-IDENT-D3
+007100          SET WS-IDENT-INVALID TO TRUE
+007110      END-IF.
+
+007120  2300-VALIDATE-IDENT-EXIT.
+007130      EXIT.
+
+007140*****************************************************************
+007150*                   2400-VALIDATE-DOB                           *
+007160*  CHECKS MOB IS 1-12 AND DOB IS WITHIN THE NUMBER OF DAYS IN    *
+007170*  THAT MONTH (ALLOWING FOR LEAP YEARS), CHECKS YOB IS NEITHER   *
+007180*  ZERO NOR IN THE FUTURE, REJECTS A CURRENT-YEAR MOB/DOB THAT   *
+007190*  HAS NOT HAPPENED YET THIS YEAR, THEN DERIVES AGE-YEARS.       *
+007200*****************************************************************
+007210  2400-VALIDATE-DOB.
+
+007220      SET WS-DOB-VALID TO TRUE
+
+007230      IF CM-MOB < 1 OR CM-MOB > 12
+007240          SET WS-DOB-INVALID TO TRUE
+007250          GO TO 2400-VALIDATE-DOB-EXIT
+007260      END-IF
+
+007270      PERFORM 2420-CHECK-LEAP-YEAR
+007280          THRU 2420-CHECK-LEAP-YEAR-EXIT
+
+007290      MOVE WS-DAYS-IN-MONTH (CM-MOB) TO WS-MAX-DOB
+
+007300      IF CM-MOB = 2 AND WS-LEAP-YEAR-R4 = 0
+007310          AND (WS-LEAP-YEAR-R100 NOT = 0 OR WS-LEAP-YEAR-R400 = 0)
+007320          MOVE 29 TO WS-MAX-DOB
+007330      END-IF
+
+007340      IF CM-DOB < 1 OR CM-DOB > WS-MAX-DOB
+007350          SET WS-DOB-INVALID TO TRUE
+007360          GO TO 2400-VALIDATE-DOB-EXIT
+007370      END-IF
+
+007380      IF CM-YOB = ZERO OR CM-YOB > WS-CURR-CCYY
+007390          SET WS-DOB-INVALID TO TRUE
+007400          GO TO 2400-VALIDATE-DOB-EXIT
+007410      END-IF
+
+007420      IF CM-YOB = WS-CURR-CCYY
+007430          AND (CM-MOB > WS-CURR-MM
+007440              OR (CM-MOB = WS-CURR-MM AND CM-DOB > WS-CURR-DD))
+007450          SET WS-DOB-INVALID TO TRUE
+007460          GO TO 2400-VALIDATE-DOB-EXIT
+007470      END-IF
+
+007480      PERFORM 2450-COMPUTE-AGE
+007490          THRU 2450-COMPUTE-AGE-EXIT.
+
+007500  2400-VALIDATE-DOB-EXIT.
+007510      EXIT.
+
+007520*****************************************************************
+007530*                2420-CHECK-LEAP-YEAR                           *
+007540*  A YEAR IS A LEAP YEAR IF IT IS DIVISIBLE BY 4, EXCEPT YEARS   *
+007550*  DIVISIBLE BY 100 UNLESS THEY ARE ALSO DIVISIBLE BY 400.       *
+007560*****************************************************************
+007570  2420-CHECK-LEAP-YEAR.
+
+007580      DIVIDE CM-YOB BY 4
+007590          GIVING WS-LEAP-YEAR-Q
+007600          REMAINDER WS-LEAP-YEAR-R4
+
+007610      DIVIDE CM-YOB BY 100
+007620          GIVING WS-LEAP-YEAR-Q
+007630          REMAINDER WS-LEAP-YEAR-R100
+
+007640      DIVIDE CM-YOB BY 400
+007650          GIVING WS-LEAP-YEAR-Q
+007660          REMAINDER WS-LEAP-YEAR-R400.
+
+007670  2420-CHECK-LEAP-YEAR-EXIT.
+007680      EXIT.
+
+007690*****************************************************************
+007700*                 2450-COMPUTE-AGE                              *
+007710*  DERIVES CM-AGE-YEARS FROM YOB, BACKING OFF ONE YEAR IF THIS   *
+007720*  YEAR'S BIRTHDAY HAS NOT YET OCCURRED.                        *
+007730*****************************************************************
+007740  2450-COMPUTE-AGE.
+
+007750      COMPUTE CM-AGE-YEARS = WS-CURR-CCYY - CM-YOB
+
+007760      IF CM-MOB > WS-CURR-MM
+007770          OR (CM-MOB = WS-CURR-MM AND CM-DOB > WS-CURR-DD)
+007780          SUBTRACT 1 FROM CM-AGE-YEARS
+007790      END-IF.
+
+007800  2450-COMPUTE-AGE-EXIT.
+007810      EXIT.
+
+007820*****************************************************************
+007830*             2460-UPDATE-CUSTOMER-MASTER                       *
+007840*  REWRITES CUSTOMER-MASTER-RECORD NOW THAT CM-AGE-YEARS HAS     *
+007850*  BEEN DERIVED (AGE CAN CHANGE RUN TO RUN EVEN WHEN NOTHING     *
+007860*  ELSE DOES), BUT ONLY LOGS A BEFORE/AFTER AUDIT ENTRY WHEN     *
+007870*  CUSTNAME OR DATEOFBIRTH ACTUALLY CHANGED, SO THE TRAIL ISN'T  *
+007880*  FLOODED WITH IDENTICAL BEFORE=AFTER NOISE EVERY RUN.          *
+007890*****************************************************************
+007900  2460-UPDATE-CUSTOMER-MASTER.
+
+007910      REWRITE CUSTOMER-MASTER-RECORD
+007920          INVALID KEY
+007930              DISPLAY "COBOLTUT: CANNOT REWRITE MASTER, IDENT "
+007940                      CM-IDENT
+007950          NOT INVALID KEY
+007960              IF CM-CUSTNAME NOT = AU-OLD-CUSTNAME
+007970                  OR CM-DATEOFBIRTH NOT = AU-OLD-DATEOFBIRTH
+007980                  PERFORM 2650-WRITE-AUDIT-RECORD
+007990                      THRU 2650-WRITE-AUDIT-RECORD-EXIT
+008000              END-IF
+008010      END-REWRITE.
+
+008020  2460-UPDATE-CUSTOMER-MASTER-EXIT.
+008030      EXIT.
+
+008040*****************************************************************
+008050*                      2500-PAYCALC                             *
+008060*  DRIVES PAYCHECK OFF HOURS WORKED AND HOURLY RATE, USING      *
+008070*  NUM1/NUM2 AS THE WORKING FIELDS.  HOURS OVER THE OVERTIME    *
+008080*  THRESHOLD ARE PAID AT TIME AND A HALF.                       *
+008090*****************************************************************
+008100  2500-PAYCALC.
+
+008110      MOVE CM-HOURS-WORKED TO NUM1
+008120      MOVE CM-HOURLY-RATE  TO NUM2
+
+008130      IF NUM1 > WS-OT-THRESHOLD-HRS
+008140          MOVE WS-OT-THRESHOLD-HRS TO WS-REGULAR-HOURS
+008150          SUBTRACT WS-OT-THRESHOLD-HRS FROM NUM1
+008160              GIVING WS-OVERTIME-HOURS
+008170      ELSE
+008180          MOVE NUM1 TO WS-REGULAR-HOURS
+008190          MOVE ZEROS TO WS-OVERTIME-HOURS
+008200      END-IF
+
+008210      COMPUTE WS-REGULAR-PAY ROUNDED =
+008220          WS-REGULAR-HOURS * NUM2
+
+008230      COMPUTE WS-OVERTIME-PAY ROUNDED =
+008240          WS-OVERTIME-HOURS * NUM2 * WS-OT-RATE-FACTOR
+
+008250      COMPUTE PAYCHECK ROUNDED =
+008260          WS-REGULAR-PAY + WS-OVERTIME-PAY.
+
+008270  2500-PAYCALC-EXIT.
+008280      EXIT.
+
+008290*****************************************************************
+008300*                 2600-APPLY-ADJUSTMENTS                        *
+008310*  NETS EVERY ADJUSTMENT-FILE ENTRY THAT MATCHES THE CURRENT     *
+008320*  CUSTOMER'S IDENT (GARNISHMENTS AND DEDUCTIONS ARE CARRIED AS  *
+008330*  NEGATIVE AMOUNTS, CORRECTIONS MAY BE EITHER SIGN) AGAINST     *
+008340*  PAYCHECK.  A NET RESULT BELOW ZERO IS FLOORED AT ZERO RATHER  *
+008350*  THAN WRAPPING PAYCHECK'S UNSIGNED PICTURE.                    *
+008360*****************************************************************
+008370  2600-APPLY-ADJUSTMENTS.
+
+008380      MOVE ZEROS TO WS-ADJUSTMENT-TOTAL
+
+008390      PERFORM 2620-ACCUMULATE-ADJUSTMENTS
+008400          THRU 2620-ACCUMULATE-ADJUSTMENTS-EXIT
+008410          UNTIL WS-ADJ-EOF OR AD-IDENT > CM-IDENT
+
+008420      COMPUTE WS-NET-PAY = PAYCHECK + WS-ADJUSTMENT-TOTAL
+
+008430      IF WS-NET-PAY < 0
+008440          MOVE ZEROS TO PAYCHECK
+008450      ELSE
+008460          MOVE WS-NET-PAY TO PAYCHECK
+008470      END-IF.
+
+008480  2600-APPLY-ADJUSTMENTS-EXIT.
+008490      EXIT.
+
+008500*****************************************************************
+008510*               2610-READ-NEXT-ADJUSTMENT                       *
+008520*****************************************************************
+008530  2610-READ-NEXT-ADJUSTMENT.
+
+008540      READ ADJUSTMENT-FILE
+008550          AT END
+008560              SET WS-ADJ-EOF TO TRUE
+008570      END-READ.
+
+008580  2610-READ-NEXT-ADJUSTMENT-EXIT.
+008590      EXIT.
+
+008600*****************************************************************
+008610*             2620-ACCUMULATE-ADJUSTMENTS                       *
+008620*  ADDS THE HELD ADJUSTMENT RECORD IN IF IT MATCHES THE CURRENT  *
+008630*  CUSTOMER, THEN READS THE NEXT ONE AHEAD.                      *
+008640*****************************************************************
+008650  2620-ACCUMULATE-ADJUSTMENTS.
+
+008660      IF AD-IDENT = CM-IDENT
+008670          ADD AD-AMOUNT TO WS-ADJUSTMENT-TOTAL
+008680      END-IF
+
+008690      PERFORM 2610-READ-NEXT-ADJUSTMENT
+008700          THRU 2610-READ-NEXT-ADJUSTMENT-EXIT.
+
+008710  2620-ACCUMULATE-ADJUSTMENTS-EXIT.
+008720      EXIT.
+
+008730*****************************************************************
+008740*               2650-WRITE-AUDIT-RECORD                         *
+008750*  APPENDS ONE TRANSACTION RECORD TO AUDIT-FILE HOLDING THE      *
+008760*  IDENT, A DATE/TIME STAMP, AND THE OLD/NEW CUSTNAME AND        *
+008770*  DATEOFBIRTH IMAGES SURROUNDING THE REWRITE.                   *
+008780*****************************************************************
+008790  2650-WRITE-AUDIT-RECORD.
+
+008800      MOVE CM-IDENT           TO AU-IDENT
+008810      MOVE CM-CUSTNAME        TO AU-NEW-CUSTNAME
+008820      MOVE CM-DATEOFBIRTH     TO AU-NEW-DATEOFBIRTH
+008830      ACCEPT AU-DATE          FROM DATE YYYYMMDD
+008840      ACCEPT AU-TIME          FROM TIME
+
+008850      WRITE AUDIT-RECORD.
+
+008860  2650-WRITE-AUDIT-RECORD-EXIT.
+008870      EXIT.
+
+008880*****************************************************************
+008890*                  2700-PRORATE-CHARGE                         *
+008900*  PRORATES THE BATCH CHARGE AMOUNT ACROSS WS-PRORATION-PERIODS *
+008910*  PERIODS FOR THIS CUSTOMER, USING NUM1/NUM3/ANS/REM.  NUM1/   *
+008920*  ANS/REM ARE SIZED TO MATCH WS-BATCH-CHARGE-AMT'S DECLARED    *
+008930*  RANGE SO A LARGE BATCH CHARGE DOES NOT TRUNCATE BEFORE THE   *
+008940*  DIVIDE RUNS.  THE REMAINDER LEFT OVER FROM THE DIVIDE IS     *
+008950*  REPORTED SO IT CAN BE ADDED TO THE FIRST OR LAST PERIOD BY   *
+008960*  THE OPERATOR.                                                *
+008970*****************************************************************
+008980  2700-PRORATE-CHARGE.
+
+008990      MOVE WS-BATCH-CHARGE-AMT  TO NUM1
+009000      MOVE WS-PRORATION-PERIODS TO NUM3
+
+009010      DIVIDE NUM1 BY NUM3
+009020          GIVING ANS
+009030          REMAINDER REM
+009040          ON SIZE ERROR
+009050              DISPLAY "COBOLTUT: PRORATION OVERFLOW, IDENT "
+009060                      CM-IDENT
+009070              MOVE ZEROS TO ANS
+009080              MOVE ZEROS TO REM
+009090      END-DIVIDE.
+
+009100  2700-PRORATE-CHARGE-EXIT.
+009110      EXIT.
+
+009120*****************************************************************
+009130*               2800-PRINT-CUSTOMER-LINE                       *
+009140*  BUILDS AND WRITES ONE DETAIL LINE ON THE CUSTOMER-MASTER     *
+009150*  REPORT, BREAKING TO A NEW PAGE FIRST IF THE CURRENT PAGE IS  *
+009160*  FULL.                                                       *
+009170*****************************************************************
+009180  2800-PRINT-CUSTOMER-LINE.
+
+009190      IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+009200          PERFORM 2810-PRINT-HEADINGS
+009210              THRU 2810-PRINT-HEADINGS-EXIT
+009220      END-IF
+
+009230      MOVE CM-IDENT      TO RPT-D-IDENT
+009240      MOVE CM-CUSTNAME   TO RPT-D-NAME
+009250      MOVE CM-MOB        TO RPT-D-MOB
+009260      MOVE CM-DOB        TO RPT-D-DOB
+009270      MOVE CM-YOB        TO RPT-D-YOB
+009280      MOVE CM-AGE-YEARS  TO RPT-D-AGE
+009290      MOVE PAYCHECK      TO RPT-D-PAYCHECK
+009300      MOVE ANS           TO RPT-D-ALLOC
+009310      MOVE REM           TO RPT-D-REM
+
+009320      WRITE REPORT-RECORD FROM RPT-DETAIL-LINE
+009330          AFTER ADVANCING 1 LINE
+
+009340      ADD 1 TO WS-LINE-COUNT.
+
+009350  2800-PRINT-CUSTOMER-LINE-EXIT.
+009360      EXIT.
+
+009370*****************************************************************
+009380*                 2810-PRINT-HEADINGS                          *
+009390*  WRITES THE REPORT HEADER AND COLUMN HEADINGS AT THE TOP OF A *
+009400*  NEW PAGE AND RESETS THE LINE COUNT.                          *
+009410*****************************************************************
+009420  2810-PRINT-HEADINGS.
+
+009430      ADD 1 TO WS-PAGE-COUNT
+009440      MOVE WS-RUN-DATE-EDIT TO RPT-H1-DATE
+009450      MOVE WS-PAGE-COUNT    TO RPT-H1-PAGE
+
+009460      WRITE REPORT-RECORD FROM RPT-HEADING-1
+009470          AFTER ADVANCING PAGE
+009480      WRITE REPORT-RECORD FROM RPT-BLANK-LINE
+009490          AFTER ADVANCING 1 LINE
+009500      WRITE REPORT-RECORD FROM RPT-HEADING-2
+009510          AFTER ADVANCING 1 LINE
+009520      WRITE REPORT-RECORD FROM RPT-BLANK-LINE
+009530          AFTER ADVANCING 1 LINE
+
+009540      MOVE ZEROS TO WS-LINE-COUNT.
+
+009550  2810-PRINT-HEADINGS-EXIT.
+009560      EXIT.
+
+009570*****************************************************************
+009580*                2850-WRITE-CHECKPOINT                          *
+009590*  APPENDS ONE CHECKPOINT RECORD SHOWING THE LAST CUSTOMER       *
+009600*  PROCESSED AND HOW MANY HAVE BEEN PROCESSED THIS RUN.          *
+009610*****************************************************************
+009620  2850-WRITE-CHECKPOINT.
+
+009630      MOVE CM-IDENT         TO CKPT-LAST-IDENT
+009640      MOVE WS-RECORD-COUNT  TO CKPT-RECORD-COUNT
+009650      ACCEPT CKPT-DATE      FROM DATE YYYYMMDD
+009660      ACCEPT CKPT-TIME      FROM TIME
+
+009670      WRITE CHECKPOINT-RECORD.
+
+009680  2850-WRITE-CHECKPOINT-EXIT.
+009690      EXIT.
+
+009700*****************************************************************
+009710*                2870-PRINT-REJECT-HEADINGS                     *
+009720*  SAME AS 2810-PRINT-HEADINGS BUT FOR THE REJECTED-RECORDS      *
+009730*  REPORT, WHICH PAGINATES INDEPENDENTLY OF CUSTRPT.             *
+009740*****************************************************************
+009750  2870-PRINT-REJECT-HEADINGS.
+
+009760      ADD 1 TO WS-REJ-PAGE-COUNT
+009770      MOVE WS-RUN-DATE-EDIT TO RPT-RH1-DATE
+009780      MOVE WS-REJ-PAGE-COUNT TO RPT-RH1-PAGE
+
+009790      WRITE REJECT-RECORD FROM RPT-REJ-HEADING-1
+009800          AFTER ADVANCING PAGE
+009810      WRITE REJECT-RECORD FROM RPT-REJ-BLANK-LINE
+009820          AFTER ADVANCING 1 LINE
+009830      WRITE REJECT-RECORD FROM RPT-REJ-HEADING-2
+009840          AFTER ADVANCING 1 LINE
+009850      WRITE REJECT-RECORD FROM RPT-REJ-BLANK-LINE
+009860          AFTER ADVANCING 1 LINE
+
+009870      MOVE ZEROS TO WS-REJ-LINE-COUNT.
+
+009880  2870-PRINT-REJECT-HEADINGS-EXIT.
+009890      EXIT.
+
+009900*****************************************************************
+009910*                  2900-REJECT-CUSTOMER                         *
+009920*  TRANSLATES WS-REJECT-REASON-CODE INTO REASON TEXT AND WRITES  *
+009930*  ONE LINE OF THE REJECTED-RECORDS REPORT FOR THE CUSTOMER      *
+009940*  RECORD JUST FAILED BY 2200-EDIT-INPUT, 2300-VALIDATE-IDENT,   *
+009950*  OR 2400-VALIDATE-DOB.                                         *
+009960*****************************************************************
+009970  2900-REJECT-CUSTOMER.
+
+009980      IF WS-REJECT-REASON-CODE = "E"
+009990          MOVE "FAILED INPUT EDIT" TO WS-REJECT-REASON-TEXT
+010000      ELSE
+010010      IF WS-REJECT-REASON-CODE = "I"
+010020          MOVE "FAILED IDENT CHECK DIGIT" TO WS-REJECT-REASON-TEXT
+010030      ELSE
+010040      IF WS-REJECT-REASON-CODE = "D"
+010050          MOVE "FAILED DATE OF BIRTH EDIT"
+010060        TO WS-REJECT-REASON-TEXT
+010070      ELSE
+010080          MOVE "UNKNOWN REJECT REASON" TO WS-REJECT-REASON-TEXT
+010090      END-IF
+010100      END-IF
+010110      END-IF.
+
+010120      IF WS-REJ-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+010130          PERFORM 2870-PRINT-REJECT-HEADINGS
+010140              THRU 2870-PRINT-REJECT-HEADINGS-EXIT
+010150      END-IF.
+
+010160      MOVE CM-IDENT             TO REJ-D-IDENT
+010170      MOVE WS-REJECT-REASON-CODE TO REJ-D-REASON-CODE
+010180      MOVE WS-REJECT-REASON-TEXT TO REJ-D-REASON-TEXT
+
+010190      WRITE REJECT-RECORD FROM RPT-REJ-DETAIL-LINE
+010200          AFTER ADVANCING 1 LINE
+
+010210      ADD 1 TO WS-REJ-LINE-COUNT.
+
+010220  2900-REJECT-CUSTOMER-EXIT.
+010230      EXIT.
+
+010240*****************************************************************
+010250*                       3000-FINALIZE                           *
+010260*****************************************************************
+010270  3000-FINALIZE.
+
+010280      IF WS-RECORD-COUNT > 0
+010290          PERFORM 2850-WRITE-CHECKPOINT
+010300              THRU 2850-WRITE-CHECKPOINT-EXIT
+010310      END-IF.
+
+010320      CLOSE CUSTOMER-MASTER-FILE
+010330      CLOSE REPORT-FILE
+010340      CLOSE ADJUSTMENT-FILE
+010350      CLOSE AUDIT-FILE
+010360      CLOSE CHECKPOINT-FILE
+010370      CLOSE REJECT-FILE.
+
+010380  3000-FINALIZE-EXIT.
+010390      EXIT.
